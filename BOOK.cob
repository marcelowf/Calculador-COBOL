@@ -1,35 +1,520 @@
-       77 WK-NAME PIC X(20) VALUE SPACES. 
-       77 WK-LEVEL PIC 9(02) VALUE ZEROS.
-           88 ADM VALUE 01.
-           88 USER VALUE 02.
-           88 COWORKER VALUE 03.
-      
-       01 WK-MONTHS-NAMES.
-           02 FILLER PIC X(03) VALUE 'JAN'.
-           02 WK-JAN PIC X(03) VALUE 'JAN'.
-           02 WK-FEB PIC X(03) VALUE 'FEB'.
-           02 WK-MAR PIC X(03) VALUE 'MAR'.
-           02 WK-APR PIC X(03) VALUE 'APR'.
-           02 WK-MAY PIC X(03) VALUE 'MAY'.
-           02 WK-JUN PIC X(03) VALUE 'JUN'.
-           02 WK-JUL PIC X(03) VALUE 'JUL'.
-           02 WK-AUG PIC X(03) VALUE 'AUG'.
-           02 WK-SEP PIC X(03) VALUE 'SEP'.
-           02 WK-OCT PIC X(03) VALUE 'OCT'.
-           02 WK-NOV PIC X(03) VALUE 'NOV'.
-           02 WK-DEC PIC X(03) VALUE 'DEC'.
-
-       01 WK-MONTHS REDEFINES WK-MONTHS-NAMES.
-           02 WK-MONTH PIC X(03) OCCURS 12 TIMES.
-
-       01 WK-DATE.
-           03 WK-YEAR-SYS PIC 9(04) VALUE ZEROS.
-           03 WK-MONTH-SYS PIC 9(02) VALUE ZEROS.
-           03 WK-DAY-SYS PIC 9(02) VALUE ZEROS.
-
-       77 WK-N01 PIC 9(03) VALUE ZEROS.
-       77 WK-SIN PIC A(01) VALUE SPACES.
-       77 WK-N02 PIC 9(03) VALUE ZEROS.
-
-       77 WK-RES PIC S9(07)V99 VALUE ZEROS.
-       77 WK-RES-MASK PIC +ZZZ.ZZ9,99 VALUE ZEROS.
+000010*****************************************************************
+000020*    PROGRAM-ID  : BOOK                                         *
+000030*    AUTHOR      : J. B. FONSECA                                *
+000040*    INSTALLATION: DATA PROCESSING DEPT                         *
+000050*    DATE-WRITTEN: 09/08/2026                                   *
+000060*    PURPOSE     : INTERACTIVE FOUR-FUNCTION CALCULATOR.        *
+000070*                  PROMPTS THE OPERATOR FOR TWO OPERANDS AND AN *
+000080*                  OPERATOR, VALIDATES THE OPERATOR BEFORE THE  *
+000090*                  CALCULATION RUNS, AND DISPLAYS THE RESULT.   *
+000100*    MODIFICATION HISTORY                                       *
+000110*    -------------------                                        *
+000120*    09/08/2026  JBF  VALIDATE WK-SIN AND REJECT DIVIDE BY ZERO *
+000130*                      BEFORE THE CALCULATION IS PERFORMED.     *
+000140*    09/08/2026  JBF  LOG EVERY CALCULATION TO CALC-LOG.        *
+000150*    09/08/2026  JBF  RESTRICT MULTIPLY/DIVIDE TO ADM AND USER. *
+000160*    09/08/2026  JBF  WIDENED OPERANDS TO SIGNED, 2-DECIMAL.    *
+000170*    09/08/2026  JBF  LET THE OPERATOR PICK BRAZIL OR US STYLE  *
+000180*                      FOR THE DISPLAYED RESULT.                *
+000190*    09/08/2026  JBF  REJECT AN OVERFLOWING MULTIPLY/DIVIDE      *
+000200*                      INSTEAD OF POSTING A TRUNCATED WK-RES.   *
+000210*    09/08/2026  JBF  LOOK UP WK-NAME/WK-LEVEL ON USER-MASTER   *
+000220*                      BY USER ID AND PIN INSTEAD OF TAKING     *
+000230*                      THEM ON FAITH AT LOGON.                  *
+000240*    09/08/2026  JBF  ABORT (NOT LOOP) WHEN USER-MASTER WILL    *
+000250*                      NOT OPEN; VALIDATE USR-LEVEL AT LOGON;   *
+000260*                      REJECT A PERIOD TYPED AS A DECIMAL POINT *
+000270*                      INSTEAD OF SILENTLY MIS-SCALING IT.      *
+000280*    09/08/2026  JBF  CHECK EACH OPERAND CHARACTER BY CHARACTER *
+000290*                      SO A NON-NUMERIC OR OVERSIZED ENTRY IS   *
+000300*                      REJECTED INSTEAD OF SILENTLY CLAMPED OR  *
+000310*                      TREATED AS ZERO.                         *
+000320*****************************************************************
+000330 IDENTIFICATION DIVISION.
+000340 PROGRAM-ID. BOOK.
+000350 AUTHOR. J. B. FONSECA.
+000360 INSTALLATION. DATA PROCESSING DEPT.
+000370 DATE-WRITTEN. 09/08/2026.
+000380 DATE-COMPILED.
+000390
+000400 ENVIRONMENT DIVISION.
+000410 CONFIGURATION SECTION.
+000420 SOURCE-COMPUTER. GENERIC.
+000430 OBJECT-COMPUTER. GENERIC.
+000440 SPECIAL-NAMES.
+000450     DECIMAL-POINT IS COMMA.
+000460
+000470 INPUT-OUTPUT SECTION.
+000480 FILE-CONTROL.
+000490     SELECT CALC-LOG ASSIGN TO 'CALCLOG'
+000500         ORGANIZATION IS SEQUENTIAL
+000510         FILE STATUS IS WK-CALCLOG-STATUS.
+000520     SELECT USER-MASTER ASSIGN TO 'USERMAST'
+000530         ORGANIZATION IS SEQUENTIAL
+000540         FILE STATUS IS WK-USRMAST-STATUS.
+000550
+000560 DATA DIVISION.
+000570 FILE SECTION.
+000580 FD  CALC-LOG
+000590     RECORDING MODE IS F
+000600     LABEL RECORDS ARE STANDARD.
+000610 COPY CALCLOG.
+000620
+000630 FD  USER-MASTER
+000640     RECORDING MODE IS F
+000650     LABEL RECORDS ARE STANDARD.
+000660 COPY USRMAST.
+000670
+000680 WORKING-STORAGE SECTION.
+000690 COPY WSCALC.
+000700
+000710 77  WK-USRMAST-STATUS           PIC X(02) VALUE ZEROS.
+000720     88  USRMAST-OK                  VALUE '00'.
+000730     88  USRMAST-EOF                 VALUE '10'.
+000740
+000750 01  WK-USRMAST-SWITCHES.
+000760     05  WK-SW-LOGIN-OK          PIC X(01) VALUE 'N'.
+000770         88  LOGIN-SUCCESSFUL        VALUE 'Y'.
+000780         88  LOGIN-FAILED            VALUE 'N'.
+000790     05  WK-SW-USER-FOUND        PIC X(01) VALUE 'N'.
+000800         88  USER-FOUND              VALUE 'Y'.
+000810         88  USER-NOT-FOUND          VALUE 'N'.
+000820
+000830 77  WK-USER-ID                  PIC X(08) VALUE SPACES.
+000840 77  WK-PIN                      PIC X(04) VALUE SPACES.
+000850
+000860 77  WK-OPERAND-TEXT             PIC X(10) VALUE SPACES.
+000870 77  WK-OPERAND-TALLY            PIC 9(02) VALUE ZEROS.
+000880 77  WK-SW-OPERAND-FMT           PIC X(01) VALUE 'N'.
+000890     88  OPERAND-FMT-VALID           VALUE 'Y'.
+000900     88  OPERAND-FMT-INVALID         VALUE 'N'.
+000910
+000920 77  WK-OPERAND-SUB              PIC 9(02) VALUE ZEROS.
+000930 77  WK-OPERAND-CHAR             PIC X(01) VALUE SPACES.
+000940 77  WK-SIGN-COUNT               PIC 9(01) VALUE ZEROS.
+000950 77  WK-INT-DIGIT-COUNT          PIC 9(02) VALUE ZEROS.
+000960 77  WK-DEC-DIGIT-COUNT          PIC 9(02) VALUE ZEROS.
+000970 77  WK-SW-SEEN-COMMA            PIC X(01) VALUE 'N'.
+000980     88  SEEN-COMMA                  VALUE 'Y'.
+000990     88  NOT-SEEN-COMMA              VALUE 'N'.
+001000 77  WK-SW-SEEN-TRAIL-SP         PIC X(01) VALUE 'N'.
+001010     88  SEEN-TRAILING-SPACE         VALUE 'Y'.
+001020     88  NOT-SEEN-TRAILING-SPACE     VALUE 'N'.
+001030 77  WK-SW-BAD-CHAR              PIC X(01) VALUE 'N'.
+001040     88  BAD-CHAR-FOUND              VALUE 'Y'.
+001050     88  BAD-CHAR-NOT-FOUND          VALUE 'N'.
+001060
+001070 PROCEDURE DIVISION.
+001080*****************************************************************
+001090*    0000-MAINLINE - PROGRAM CONTROL                            *
+001100*****************************************************************
+001110 0000-MAINLINE.
+001120     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001130     PERFORM 2000-PROCESS-ENTRY THRU 2000-EXIT
+001140         UNTIL STOP-PROCESSING.
+001150     PERFORM 9999-FINALIZE THRU 9999-EXIT.
+001160     STOP RUN.
+001170
+001180*****************************************************************
+001190*    1000-INITIALIZE - OPEN FILES AND LOG ON THE OPERATOR       *
+001200*****************************************************************
+001210 1000-INITIALIZE.
+001220     OPEN EXTEND CALC-LOG.
+001230     IF CALCLOG-NOT-FOUND
+001240         OPEN OUTPUT CALC-LOG
+001250     END-IF.
+001260     IF CALCLOG-OK
+001270         SET CALCLOG-IS-OPEN TO TRUE
+001280     ELSE
+001290         DISPLAY 'ERROR OPENING CALC-LOG - STATUS '
+001300             WK-CALCLOG-STATUS
+001310         SET STOP-PROCESSING TO TRUE
+001320         GO TO 1000-EXIT
+001330     END-IF.
+001340     ACCEPT WK-DATE FROM DATE YYYYMMDD.
+001350     DISPLAY '*** CALCULATOR - INTERACTIVE MODE ***'.
+001360     SET LOGIN-FAILED TO TRUE.
+001370     PERFORM 1200-LOGIN THRU 1200-EXIT
+001380         UNTIL LOGIN-SUCCESSFUL OR STOP-PROCESSING.
+001390     IF STOP-PROCESSING
+001400         GO TO 1000-EXIT
+001410     END-IF.
+001420     DISPLAY 'RESULT FORMAT (B=1.234,56  U=1,234.56): '
+001430         WITH NO ADVANCING.
+001440     ACCEPT WK-SW-MASK-FMT.
+001450     IF NOT BRAZIL-FORMAT AND NOT US-FORMAT
+001460         SET BRAZIL-FORMAT TO TRUE
+001470     END-IF.
+001480 1000-EXIT.
+001490     EXIT.
+001500
+001510*****************************************************************
+001520*    1200-LOGIN - LOOK UP THE OPERATOR ON USER-MASTER BY USER   *
+001530*    ID AND PIN, POPULATING WK-NAME/WK-LEVEL FROM THE RECORD    *
+001540*    FOUND INSTEAD OF ACCEPTING THEM ON FAITH. USER-MASTER IS   *
+001550*    SEQUENTIAL, SO EACH ATTEMPT OPENS, SCANS FOR THE ID AND    *
+001560*    CLOSES AGAIN RATHER THAN HOLDING THE FILE POSITIONED.      *
+001570*****************************************************************
+001580 1200-LOGIN.
+001590     DISPLAY 'USER ID.................: ' WITH NO ADVANCING.
+001600     ACCEPT WK-USER-ID.
+001610     DISPLAY 'PIN......................: ' WITH NO ADVANCING.
+001620     ACCEPT WK-PIN.
+001630     OPEN INPUT USER-MASTER.
+001640     IF NOT USRMAST-OK
+001650         DISPLAY 'ERROR OPENING USERMAST - STATUS '
+001660             WK-USRMAST-STATUS
+001670         SET LOGIN-FAILED TO TRUE
+001680         SET STOP-PROCESSING TO TRUE
+001690         GO TO 1200-EXIT
+001700     END-IF.
+001710     SET USER-NOT-FOUND TO TRUE.
+001720     PERFORM 1210-SCAN-USER THRU 1210-EXIT
+001730         UNTIL USRMAST-EOF OR USER-FOUND.
+001740     CLOSE USER-MASTER.
+001750     IF USER-FOUND
+001760         IF USR-PIN = WK-PIN
+001770             MOVE USR-NAME TO WK-NAME
+001780             MOVE USR-LEVEL TO WK-LEVEL
+001790             IF ADM OR USER OR COWORKER
+001800                 SET LOGIN-SUCCESSFUL TO TRUE
+001810             ELSE
+001820                 DISPLAY 'INVALID ACCESS LEVEL - SEE YOUR '
+001830                 DISPLAY 'SUPERVISOR.'
+001840                 SET LOGIN-FAILED TO TRUE
+001850             END-IF
+001860         ELSE
+001870             DISPLAY 'INCORRECT PIN - TRY AGAIN.'
+001880             SET LOGIN-FAILED TO TRUE
+001890         END-IF
+001900     ELSE
+001910         DISPLAY 'USER ID NOT FOUND - TRY AGAIN.'
+001920         SET LOGIN-FAILED TO TRUE
+001930     END-IF.
+001940 1200-EXIT.
+001950     EXIT.
+001960
+001970*****************************************************************
+001980*    1210-SCAN-USER - READ THE NEXT USER-MASTER RECORD AND      *
+001990*    CHECK IT AGAINST THE ID JUST KEYED IN.                     *
+002000*****************************************************************
+002010 1210-SCAN-USER.
+002020     READ USER-MASTER
+002030         AT END
+002040             SET USRMAST-EOF TO TRUE
+002050         NOT AT END
+002060             IF USR-ID = WK-USER-ID
+002070                 SET USER-FOUND TO TRUE
+002080             END-IF
+002090     END-READ.
+002100 1210-EXIT.
+002110     EXIT.
+002120
+002130*****************************************************************
+002140*    2000-PROCESS-ENTRY - ONE CALCULATION CYCLE                 *
+002150*****************************************************************
+002160 2000-PROCESS-ENTRY.
+002170     PERFORM 2100-GET-OPERANDS THRU 2100-EXIT.
+002180     SET ENTRY-IS-INVALID TO TRUE.
+002190     PERFORM 2200-VALIDATE-OPERATOR THRU 2200-EXIT
+002200         UNTIL ENTRY-IS-VALID.
+002210     SET ENTRY-IS-INVALID TO TRUE.
+002220     PERFORM 3000-CALCULATE THRU 3000-EXIT
+002230         UNTIL ENTRY-IS-VALID.
+002240     PERFORM 4000-DISPLAY-RESULT THRU 4000-EXIT.
+002250     PERFORM 4100-LOG-CALCULATION THRU 4100-EXIT.
+002260     PERFORM 5000-ASK-CONTINUE THRU 5000-EXIT.
+002270 2000-EXIT.
+002280     EXIT.
+002290
+002300*****************************************************************
+002310*    2100-GET-OPERANDS - PROMPT FOR THE TWO OPERANDS AND SIGN.  *
+002320*    EACH OPERAND IS STAGED THROUGH WK-OPERAND-TEXT AND EDITED  *
+002330*    BY 2120-EDIT-OPERAND-FORMAT SO A PERIOD TYPED IN PLACE OF  *
+002340*    THE COMMA DECIMAL POINT IS REJECTED RATHER THAN SILENTLY   *
+002350*    MIS-SCALING WK-N01/WK-N02.                                 *
+002360*****************************************************************
+002370 2100-GET-OPERANDS.
+002380     SET OPERAND-FMT-INVALID TO TRUE.
+002390     PERFORM 2110-ACCEPT-N01 THRU 2110-EXIT
+002400         UNTIL OPERAND-FMT-VALID.
+002410     DISPLAY 'OPERATOR (+, -, *, /)......: ' WITH NO ADVANCING.
+002420     ACCEPT WK-SIN.
+002430     SET OPERAND-FMT-INVALID TO TRUE.
+002440     PERFORM 2130-ACCEPT-N02 THRU 2130-EXIT
+002450         UNTIL OPERAND-FMT-VALID.
+002460 2100-EXIT.
+002470     EXIT.
+002480
+002490*****************************************************************
+002500*    2110-ACCEPT-N01 - PROMPT FOR AND EDIT THE FIRST OPERAND.   *
+002510*****************************************************************
+002520 2110-ACCEPT-N01.
+002530     DISPLAY 'FIRST NUMBER (EX: -123,45): ' WITH NO ADVANCING.
+002540     ACCEPT WK-OPERAND-TEXT.
+002550     PERFORM 2120-EDIT-OPERAND-FORMAT THRU 2120-EXIT.
+002560     IF OPERAND-FMT-VALID
+002570         MOVE WK-OPERAND-TEXT TO WK-N01
+002580     END-IF.
+002590 2110-EXIT.
+002600     EXIT.
+002610
+002620*****************************************************************
+002630*    2120-EDIT-OPERAND-FORMAT - REJECT AN OPERAND TEXT THAT     *
+002640*    USES A PERIOD WHERE DECIMAL-POINT IS COMMA EXPECTS A       *
+002650*    COMMA - GNUCOBOL OTHERWISE TREATS THE PERIOD AS A DIGIT    *
+002660*    SEPARATOR AND TWO ORDERS OF MAGNITUDE ARE LOST SILENTLY -  *
+002670*    THEN, IF THE PERIOD CHECK PASSES, HAND OFF TO 2125 TO      *
+002680*    MAKE SURE WHAT IS LEFT IS ACTUALLY A LEGAL SIGNED NUMBER   *
+002690*    THAT FITS WK-N01/WK-N02 BEFORE EITHER IS EVER MOVED INTO.  *
+002700*****************************************************************
+002710 2120-EDIT-OPERAND-FORMAT.
+002720     MOVE ZEROS TO WK-OPERAND-TALLY.
+002730     INSPECT WK-OPERAND-TEXT TALLYING WK-OPERAND-TALLY
+002740         FOR ALL '.'.
+002750     IF WK-OPERAND-TALLY > ZEROS
+002760         DISPLAY 'USE A COMMA FOR THE DECIMAL POINT - REENTER.'
+002770         DISPLAY '(EX: -123,45).'
+002780         SET OPERAND-FMT-INVALID TO TRUE
+002790     ELSE
+002800         PERFORM 2125-CHECK-OPERAND-DIGITS THRU 2125-EXIT
+002810     END-IF.
+002820 2120-EXIT.
+002830     EXIT.
+002840
+002850*****************************************************************
+002860*    2125-CHECK-OPERAND-DIGITS - SCAN WK-OPERAND-TEXT ONE       *
+002870*    CHARACTER AT A TIME (VIA 2126) AND REJECT ANYTHING THAT IS *
+002880*    NOT AN OPTIONAL LEADING SIGN, UP TO 5 INTEGER DIGITS, AN   *
+002890*    OPTIONAL COMMA, AND UP TO 2 FRACTIONAL DIGITS - CATCHES    *
+002900*    BOTH A NON-NUMERIC ENTRY (EX: ABCDEF) AND ONE THAT WOULD   *
+002910*    OVERFLOW WK-N01/WK-N02'S PIC S9(05)V99 (EX: 999999,99).    *
+002920*****************************************************************
+002930 2125-CHECK-OPERAND-DIGITS.
+002940     MOVE ZEROS TO WK-SIGN-COUNT WK-INT-DIGIT-COUNT
+002950         WK-DEC-DIGIT-COUNT.
+002960     SET NOT-SEEN-COMMA TO TRUE.
+002970     SET NOT-SEEN-TRAILING-SPACE TO TRUE.
+002980     SET BAD-CHAR-NOT-FOUND TO TRUE.
+002990     PERFORM 2126-SCAN-OPERAND-CHAR
+003000         VARYING WK-OPERAND-SUB FROM 1 BY 1
+003010         UNTIL WK-OPERAND-SUB > 10.
+003020     IF BAD-CHAR-FOUND
+003030             OR WK-SIGN-COUNT > 1
+003040             OR WK-INT-DIGIT-COUNT = ZEROS
+003050             OR WK-INT-DIGIT-COUNT > 5
+003060             OR WK-DEC-DIGIT-COUNT > 2
+003070         DISPLAY 'INVALID NUMBER - USE DIGITS, AN OPTIONAL SIGN,'
+003080         DISPLAY 'UP TO 5 INTEGER AND 2 DECIMAL DIGITS - REENTER.'
+003090         DISPLAY '(EX: -123,45).'
+003100         SET OPERAND-FMT-INVALID TO TRUE
+003110     ELSE
+003120         SET OPERAND-FMT-VALID TO TRUE
+003130     END-IF.
+003140 2125-EXIT.
+003150     EXIT.
+003160
+003170*****************************************************************
+003180*    2126-SCAN-OPERAND-CHAR - CLASSIFY ONE CHARACTER OF         *
+003190*    WK-OPERAND-TEXT AND ROLL ITS EFFECT INTO THE COUNTERS AND  *
+003200*    SWITCHES 2125 CHECKS ONCE THE SCAN IS COMPLETE.            *
+003210*****************************************************************
+003220 2126-SCAN-OPERAND-CHAR.
+003230     MOVE WK-OPERAND-TEXT(WK-OPERAND-SUB:1) TO WK-OPERAND-CHAR.
+003240     EVALUATE TRUE
+003250         WHEN WK-OPERAND-CHAR = SPACE
+003260             SET SEEN-TRAILING-SPACE TO TRUE
+003270         WHEN SEEN-TRAILING-SPACE
+003280             SET BAD-CHAR-FOUND TO TRUE
+003290         WHEN WK-OPERAND-CHAR = '+' OR WK-OPERAND-CHAR = '-'
+003300             IF WK-OPERAND-SUB = 1
+003310                 ADD 1 TO WK-SIGN-COUNT
+003320             ELSE
+003330                 SET BAD-CHAR-FOUND TO TRUE
+003340             END-IF
+003350         WHEN WK-OPERAND-CHAR = ','
+003360             IF SEEN-COMMA
+003370                 SET BAD-CHAR-FOUND TO TRUE
+003380             ELSE
+003390                 SET SEEN-COMMA TO TRUE
+003400             END-IF
+003410         WHEN WK-OPERAND-CHAR IS NUMERIC
+003420             IF SEEN-COMMA
+003430                 ADD 1 TO WK-DEC-DIGIT-COUNT
+003440             ELSE
+003450                 ADD 1 TO WK-INT-DIGIT-COUNT
+003460             END-IF
+003470         WHEN OTHER
+003480             SET BAD-CHAR-FOUND TO TRUE
+003490     END-EVALUATE.
+003500 2126-EXIT.
+003510     EXIT.
+003520
+003530*****************************************************************
+003540*    2130-ACCEPT-N02 - PROMPT FOR AND EDIT THE SECOND OPERAND.  *
+003550*****************************************************************
+003560 2130-ACCEPT-N02.
+003570     DISPLAY 'SECOND NUMBER (EX: -123,45): ' WITH NO ADVANCING.
+003580     ACCEPT WK-OPERAND-TEXT.
+003590     PERFORM 2120-EDIT-OPERAND-FORMAT THRU 2120-EXIT.
+003600     IF OPERAND-FMT-VALID
+003610         MOVE WK-OPERAND-TEXT TO WK-N02
+003620     END-IF.
+003630 2130-EXIT.
+003640     EXIT.
+003650
+003660*****************************************************************
+003670*    2200-VALIDATE-OPERATOR - REJECT AN ILLEGAL WK-SIN, A       *
+003680*    DIVIDE BY ZERO, OR AN OPERATION WK-LEVEL MAY NOT RUN       *
+003690*    BEFORE 3000-CALCULATE EVER RUNS.                           *
+003700*****************************************************************
+003710 2200-VALIDATE-OPERATOR.
+003720     IF NOT VALID-OPERATOR
+003730         DISPLAY 'INVALID OPERATOR - USE + , - , * OR / .'
+003740         SET ENTRY-IS-INVALID TO TRUE
+003750         PERFORM 2100-GET-OPERANDS THRU 2100-EXIT
+003760     ELSE
+003770         IF OP-DIV AND WK-N02 = ZEROS
+003780             DISPLAY 'DIVISION BY ZERO IS NOT ALLOWED - REENTER.'
+003790             SET ENTRY-IS-INVALID TO TRUE
+003800             PERFORM 2100-GET-OPERANDS THRU 2100-EXIT
+003810         ELSE
+003820             PERFORM 2300-CHECK-AUTHORIZATION THRU 2300-EXIT
+003830             IF OPERATION-DENIED
+003840                 SET ENTRY-IS-INVALID TO TRUE
+003850                 PERFORM 2100-GET-OPERANDS THRU 2100-EXIT
+003860             ELSE
+003870                 SET ENTRY-IS-VALID TO TRUE
+003880             END-IF
+003890         END-IF
+003900     END-IF.
+003910 2200-EXIT.
+003920     EXIT.
+003930
+003940*****************************************************************
+003950*    2300-CHECK-AUTHORIZATION - MULTIPLY AND DIVIDE ARE         *
+003960*    RESTRICTED TO ADM AND USER LEVELS; COWORKER IS BOUNCED     *
+003970*    BACK TO RE-ENTER THE CALCULATION.                          *
+003980*****************************************************************
+003990 2300-CHECK-AUTHORIZATION.
+004000     SET OPERATION-AUTHORIZED TO TRUE.
+004010     IF (OP-MUL OR OP-DIV) AND COWORKER
+004020         DISPLAY 'PERMISSION DENIED - COWORKER LEVEL MAY NOT '
+004030         DISPLAY 'MULTIPLY OR DIVIDE. SEE YOUR SUPERVISOR.'
+004040         SET OPERATION-DENIED TO TRUE
+004050     END-IF.
+004060 2300-EXIT.
+004070     EXIT.
+004080
+004090*****************************************************************
+004100*    3000-CALCULATE - APPLY THE REQUESTED OPERATION. A MULTIPLY *
+004110*    OR DIVIDE THAT OVERFLOWS WK-RES IS REJECTED RATHER THAN    *
+004120*    POSTED TRUNCATED - SEE 3100-REJECT-OVERFLOW.               *
+004130*****************************************************************
+004140 3000-CALCULATE.
+004150     SET ENTRY-IS-VALID TO TRUE.
+004160     EVALUATE TRUE
+004170         WHEN OP-ADD
+004180             COMPUTE WK-RES = WK-N01 + WK-N02
+004190         WHEN OP-SUB
+004200             COMPUTE WK-RES = WK-N01 - WK-N02
+004210         WHEN OP-MUL
+004220             COMPUTE WK-RES = WK-N01 * WK-N02
+004230                 ON SIZE ERROR
+004240                     PERFORM 3100-REJECT-OVERFLOW THRU 3100-EXIT
+004250             END-COMPUTE
+004260         WHEN OP-DIV
+004270             COMPUTE WK-RES = WK-N01 / WK-N02
+004280                 ON SIZE ERROR
+004290                     PERFORM 3100-REJECT-OVERFLOW THRU 3100-EXIT
+004300             END-COMPUTE
+004310     END-EVALUATE.
+004320 3000-EXIT.
+004330     EXIT.
+004340
+004350*****************************************************************
+004360*    3100-REJECT-OVERFLOW - WK-RES CANNOT HOLD THE TRUE RESULT. *
+004370*    WARN THE OPERATOR AND COLLECT A FRESH ENTRY TO RETRY.      *
+004380*****************************************************************
+004390 3100-REJECT-OVERFLOW.
+004400     DISPLAY 'RESULT TOO LARGE FOR WK-RES - REENTER VALUES.'.
+004410     SET ENTRY-IS-INVALID TO TRUE.
+004420     PERFORM 2100-GET-OPERANDS THRU 2100-EXIT.
+004430     PERFORM 2200-VALIDATE-OPERATOR THRU 2200-EXIT
+004440         UNTIL ENTRY-IS-VALID.
+004450     SET ENTRY-IS-INVALID TO TRUE.
+004460 3100-EXIT.
+004470     EXIT.
+004480
+004490*****************************************************************
+004500*    4000-DISPLAY-RESULT - EDIT AND SHOW WK-RES IN WHICHEVER    *
+004510*    FORMAT THE OPERATOR SELECTED AT LOGON.                     *
+004520*****************************************************************
+004530 4000-DISPLAY-RESULT.
+004540     MOVE WK-RES TO WK-RES-MASK.
+004550     IF US-FORMAT
+004560         PERFORM 4050-BUILD-US-MASK THRU 4050-EXIT
+004570         DISPLAY 'RESULT.................: ' WK-RES-MASK-US
+004580     ELSE
+004590         DISPLAY 'RESULT.................: ' WK-RES-MASK
+004600     END-IF.
+004610 4000-EXIT.
+004620     EXIT.
+004630
+004640*****************************************************************
+004650*    4050-BUILD-US-MASK - SWAP THE BRAZIL-STYLE MASK'S PERIOD   *
+004660*    AND COMMA TO GET COMMA-THOUSANDS/PERIOD-DECIMAL, SINCE     *
+004670*    DECIMAL-POINT IS COMMA APPLIES TO EVERY EDITED PICTURE IN  *
+004680*    THIS PROGRAM AND CANNOT BE OVERRIDDEN FIELD BY FIELD.      *
+004690*****************************************************************
+004700 4050-BUILD-US-MASK.
+004710     MOVE WK-RES-MASK TO WK-RES-MASK-US.
+004720     INSPECT WK-RES-MASK-US REPLACING ALL '.' BY '~'.
+004730     INSPECT WK-RES-MASK-US REPLACING ALL ',' BY '.'.
+004740     INSPECT WK-RES-MASK-US REPLACING ALL '~' BY ','.
+004750 4050-EXIT.
+004760     EXIT.
+004770
+004780*****************************************************************
+004790*    4100-LOG-CALCULATION - APPEND ONE RECORD TO CALC-LOG       *
+004800*****************************************************************
+004810 4100-LOG-CALCULATION.
+004820     MOVE WK-NAME TO CL-NAME.
+004830     MOVE WK-YEAR-SYS TO CL-YEAR.
+004840     MOVE WK-MONTH-SYS TO CL-MONTH.
+004850     MOVE WK-DAY-SYS TO CL-DAY.
+004860     MOVE WK-N01 TO CL-N01.
+004870     MOVE WK-SIN TO CL-SIN.
+004880     MOVE WK-N02 TO CL-N02.
+004890     MOVE WK-RES TO CL-RES.
+004900     MOVE WK-LEVEL TO CL-LEVEL.
+004910     WRITE CL-RECORD.
+004920     IF NOT CALCLOG-OK
+004930         DISPLAY 'WARNING - CALC-LOG WRITE FAILED - STATUS '
+004940             WK-CALCLOG-STATUS
+004950     END-IF.
+004960 4100-EXIT.
+004970     EXIT.
+004980
+004990*****************************************************************
+005000*    5000-ASK-CONTINUE - LOOP CONTROL SWITCH                    *
+005010*****************************************************************
+005020 5000-ASK-CONTINUE.
+005030     DISPLAY 'ANOTHER CALCULATION (Y/N)?: ' WITH NO ADVANCING.
+005040     ACCEPT WK-SW-CONTINUE.
+005050     IF NOT CONTINUE-PROCESSING AND NOT STOP-PROCESSING
+005060         MOVE 'Y' TO WK-SW-CONTINUE
+005070     END-IF.
+005080 5000-EXIT.
+005090     EXIT.
+005100
+005110*****************************************************************
+005120*    9999-FINALIZE - END OF SESSION                             *
+005130*****************************************************************
+005140 9999-FINALIZE.
+005150     IF CALCLOG-IS-OPEN
+005160         CLOSE CALC-LOG
+005170     END-IF.
+005180     DISPLAY 'END OF CALCULATION SESSION.'.
+005190 9999-EXIT.
+005200     EXIT.
