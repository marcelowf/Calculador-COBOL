@@ -0,0 +1,270 @@
+000010*****************************************************************
+000020*    PROGRAM-ID  : MONTHREP                                     *
+000030*    AUTHOR      : J. B. FONSECA                                *
+000040*    INSTALLATION: DATA PROCESSING DEPT                         *
+000050*    DATE-WRITTEN: 09/08/2026                                   *
+000060*    PURPOSE     : MONTH-END SUMMARY REPORT. READS THE CALC-LOG *
+000070*                  AUDIT-TRAIL FILE, BUCKETS ENTRIES BY MONTH   *
+000080*                  USING THE WK-MONTH TABLE, AND PRINTS TOTALS  *
+000090*                  AND CALCULATION COUNTS PER MONTH PER WK-NAME.*
+000100*    MODIFICATION HISTORY                                       *
+000110*    -------------------                                        *
+000120*    09/08/2026  JBF  ORIGINAL PROGRAM.                         *
+000130*    09/08/2026  JBF  WIDENED SORT-WORK OPERANDS TO MATCH THE   *
+000140*                      SIGNED, 2-DECIMAL CALC-LOG LAYOUT.       *
+000150*    09/08/2026  JBF  ADDED SW-YEAR TO THE SORT KEY AND THE     *
+000160*                      CONTROL BREAK SO CALC-LOG ENTRIES FROM   *
+000170*                      DIFFERENT YEARS ARE NEVER BUCKETED       *
+000180*                      TOGETHER UNDER THE SAME MONTH LABEL.     *
+000190*    09/08/2026  JBF  WIDENED WK-PL-TOTAL TO 11 INTEGER DIGITS  *
+000200*                      TO MATCH WK-GRAND-TOTAL SO A LARGE GRAND *
+000210*                      TOTAL NO LONGER PRINTS TRUNCATED.        *
+000220*    09/08/2026  JBF  SHRANK WK-PRINT-LINE'S TRAILING FILLER BY *
+000230*                      ONE MORE BYTE - THE GROUP WAS STILL ONE  *
+000240*                      BYTE OVER RO-LINE'S 80, SILENTLY EATING  *
+000250*                      THE LAST BYTE OF TRAILING BLANK FILLER   *
+000260*                      ON EVERY MOVE TO RO-LINE.                *
+000270*****************************************************************
+000280 IDENTIFICATION DIVISION.
+000290 PROGRAM-ID. MONTHREP.
+000300 AUTHOR. J. B. FONSECA.
+000310 INSTALLATION. DATA PROCESSING DEPT.
+000320 DATE-WRITTEN. 09/08/2026.
+000330 DATE-COMPILED.
+000340
+000350 ENVIRONMENT DIVISION.
+000360 CONFIGURATION SECTION.
+000370 SOURCE-COMPUTER. GENERIC.
+000380 OBJECT-COMPUTER. GENERIC.
+000390 SPECIAL-NAMES.
+000400     DECIMAL-POINT IS COMMA.
+000410
+000420 INPUT-OUTPUT SECTION.
+000430 FILE-CONTROL.
+000440     SELECT CALC-LOG ASSIGN TO 'CALCLOG'
+000450         ORGANIZATION IS SEQUENTIAL
+000460         FILE STATUS IS WK-CALCLOG-STATUS.
+000470     SELECT SORT-WORK ASSIGN TO 'SWK001'.
+000480     SELECT REPORT-OUT ASSIGN TO 'MONTHRPT'
+000490         ORGANIZATION IS LINE SEQUENTIAL
+000500         FILE STATUS IS WK-REPORT-STATUS.
+000510
+000520 DATA DIVISION.
+000530 FILE SECTION.
+000540 FD  CALC-LOG
+000550     RECORDING MODE IS F
+000560     LABEL RECORDS ARE STANDARD.
+000570 COPY CALCLOG.
+000580
+000590 SD  SORT-WORK.
+000600 01  SW-RECORD.
+000610     05  SW-NAME                 PIC X(20).
+000620     05  SW-DATE.
+000630         10  SW-YEAR             PIC 9(04).
+000640         10  SW-MONTH             PIC 9(02).
+000650         10  SW-DAY              PIC 9(02).
+000660     05  SW-N01                  PIC S9(05)V99.
+000670     05  SW-SIN                  PIC X(01).
+000680     05  SW-N02                  PIC S9(05)V99.
+000690     05  SW-RES                  PIC S9(07)V99.
+000700     05  SW-LEVEL                PIC 9(02).
+000710
+000720 FD  REPORT-OUT
+000730     RECORDING MODE IS F
+000740     LABEL RECORDS ARE STANDARD.
+000750 01  RO-LINE                     PIC X(80).
+000760
+000770 WORKING-STORAGE SECTION.
+000780 COPY WSCALC.
+000790
+000800 77  WK-REPORT-STATUS            PIC X(02) VALUE ZEROS.
+000810     88  REPORT-OK                   VALUE '00'.
+000820
+000830 01  WK-REPORT-SWITCHES.
+000840     05  WK-SW-FIRST-REC         PIC X(01) VALUE 'Y'.
+000850         88  FIRST-RECORD            VALUE 'Y'.
+000860         88  NOT-FIRST-RECORD        VALUE 'N'.
+000870     05  WK-SW-SORT-EOF          PIC X(01) VALUE 'N'.
+000880         88  SORT-EOF                VALUE 'Y'.
+000890         88  SORT-NOT-EOF             VALUE 'N'.
+000900
+000910 01  WK-BREAK-FIELDS.
+000920     05  WK-PREV-YEAR            PIC 9(04) VALUE ZEROS.
+000930     05  WK-PREV-MONTH           PIC 9(02) VALUE ZEROS.
+000940     05  WK-PREV-NAME            PIC X(20) VALUE SPACES.
+000950
+000960 01  WK-ACCUMULATORS.
+000970     05  WK-NAME-TOTAL           PIC S9(09)V99 VALUE ZEROS.
+000980     05  WK-NAME-COUNT           PIC 9(05) VALUE ZEROS.
+000990     05  WK-MONTH-TOTAL          PIC S9(09)V99 VALUE ZEROS.
+001000     05  WK-MONTH-COUNT          PIC 9(05) VALUE ZEROS.
+001010     05  WK-GRAND-TOTAL          PIC S9(11)V99 VALUE ZEROS.
+001020     05  WK-GRAND-COUNT          PIC 9(07) VALUE ZEROS.
+001030
+001040 01  WK-PRINT-LINE.
+001050     05  WK-PL-NAME              PIC X(20) VALUE SPACES.
+001060     05  FILLER                  PIC X(02) VALUE SPACES.
+001070     05  WK-PL-LABEL.
+001080         10  WK-PL-MONTH         PIC X(03) VALUE SPACES.
+001090         10  FILLER              PIC X(01) VALUE SPACES.
+001100         10  WK-PL-YEAR          PIC 9(04) VALUE ZEROS.
+001110         10  FILLER              PIC X(12) VALUE SPACES.
+001120     05  FILLER                  PIC X(02) VALUE SPACES.
+001130     05  WK-PL-COUNT             PIC ZZZZ9 VALUE ZEROS.
+001140     05  FILLER                  PIC X(03) VALUE SPACES.
+001150     05  WK-PL-TOTAL         PIC +ZZ.ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+001160     05  FILLER                  PIC X(10) VALUE SPACES.
+001170
+001180 PROCEDURE DIVISION.
+001190*****************************************************************
+001200*    0000-MAINLINE - PROGRAM CONTROL                            *
+001210*****************************************************************
+001220 0000-MAINLINE.
+001230     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001240     SORT SORT-WORK ON ASCENDING KEY SW-YEAR SW-MONTH SW-NAME
+001250         USING CALC-LOG
+001260         OUTPUT PROCEDURE IS 2000-PRODUCE-REPORT THRU 2000-EXIT.
+001270     PERFORM 9999-FINALIZE THRU 9999-EXIT.
+001280     STOP RUN.
+001290
+001300*****************************************************************
+001310*    1000-INITIALIZE - OPEN THE PRINT FILE AND WRITE HEADINGS   *
+001320*****************************************************************
+001330 1000-INITIALIZE.
+001340     OPEN OUTPUT REPORT-OUT.
+001350     IF NOT REPORT-OK
+001360         DISPLAY 'ERROR OPENING MONTHRPT - STATUS '
+001370             WK-REPORT-STATUS
+001380         STOP RUN
+001390     END-IF.
+001400     MOVE SPACES TO RO-LINE.
+001410     MOVE 'MONTH-END CALCULATOR USAGE SUMMARY' TO RO-LINE.
+001420     WRITE RO-LINE.
+001430     MOVE SPACES TO RO-LINE.
+001440     WRITE RO-LINE.
+001450     MOVE SPACES TO WK-PRINT-LINE.
+001460     MOVE 'NAME' TO WK-PL-NAME.
+001470     MOVE 'MONTH' TO WK-PL-LABEL.
+001480     MOVE WK-PRINT-LINE TO RO-LINE.
+001490     WRITE RO-LINE.
+001500     MOVE SPACES TO RO-LINE.
+001510     WRITE RO-LINE.
+001520 1000-EXIT.
+001530     EXIT.
+001540
+001550*****************************************************************
+001560*    2000-PRODUCE-REPORT - SORT OUTPUT PROCEDURE. READS THE     *
+001570*    SORTED WORK FILE AND DRIVES THE MONTH/NAME CONTROL BREAK.  *
+001580*****************************************************************
+001590 2000-PRODUCE-REPORT.
+001600     PERFORM 2100-RETURN-RECORD THRU 2100-EXIT.
+001610     PERFORM 2200-PROCESS-RECORD THRU 2200-EXIT
+001620         UNTIL SORT-EOF.
+001630     IF NOT FIRST-RECORD
+001640         PERFORM 2500-NAME-BREAK THRU 2500-EXIT
+001650         PERFORM 2600-MONTH-BREAK THRU 2600-EXIT
+001660     END-IF.
+001670     PERFORM 2700-GRAND-TOTAL THRU 2700-EXIT.
+001680 2000-EXIT.
+001690     EXIT.
+001700
+001710*****************************************************************
+001720*    2100-RETURN-RECORD - FETCH THE NEXT SORTED RECORD          *
+001730*****************************************************************
+001740 2100-RETURN-RECORD.
+001750     RETURN SORT-WORK
+001760         AT END
+001770             SET SORT-EOF TO TRUE
+001780     END-RETURN.
+001790 2100-EXIT.
+001800     EXIT.
+001810
+001820*****************************************************************
+001830*    2200-PROCESS-RECORD - ACCUMULATE ONE SORTED RECORD AND     *
+001840*    FIRE THE NAME/MONTH BREAKS WHEN THE KEY CHANGES.           *
+001850*****************************************************************
+001860 2200-PROCESS-RECORD.
+001870     IF FIRST-RECORD
+001880         MOVE SW-YEAR TO WK-PREV-YEAR
+001890         MOVE SW-MONTH TO WK-PREV-MONTH
+001900         MOVE SW-NAME TO WK-PREV-NAME
+001910         SET NOT-FIRST-RECORD TO TRUE
+001920     ELSE
+001930         IF SW-YEAR NOT = WK-PREV-YEAR
+001940                 OR SW-MONTH NOT = WK-PREV-MONTH
+001950             PERFORM 2500-NAME-BREAK THRU 2500-EXIT
+001960             PERFORM 2600-MONTH-BREAK THRU 2600-EXIT
+001970             MOVE SW-YEAR TO WK-PREV-YEAR
+001980             MOVE SW-MONTH TO WK-PREV-MONTH
+001990             MOVE SW-NAME TO WK-PREV-NAME
+002000         ELSE
+002010             IF SW-NAME NOT = WK-PREV-NAME
+002020                 PERFORM 2500-NAME-BREAK THRU 2500-EXIT
+002030                 MOVE SW-NAME TO WK-PREV-NAME
+002040             END-IF
+002050         END-IF
+002060     END-IF.
+002070     ADD SW-RES TO WK-NAME-TOTAL.
+002080     ADD 1 TO WK-NAME-COUNT.
+002090     PERFORM 2100-RETURN-RECORD THRU 2100-EXIT.
+002100 2200-EXIT.
+002110     EXIT.
+002120
+002130*****************************************************************
+002140*    2500-NAME-BREAK - PRINT ONE NAME'S TOTAL FOR THE MONTH     *
+002150*****************************************************************
+002160 2500-NAME-BREAK.
+002170     MOVE SPACES TO WK-PRINT-LINE.
+002180     MOVE WK-PREV-NAME TO WK-PL-NAME.
+002190     MOVE WK-MONTH(WK-PREV-MONTH) TO WK-PL-MONTH.
+002200     MOVE WK-PREV-YEAR TO WK-PL-YEAR.
+002210     MOVE WK-NAME-COUNT TO WK-PL-COUNT.
+002220     MOVE WK-NAME-TOTAL TO WK-PL-TOTAL.
+002230     MOVE WK-PRINT-LINE TO RO-LINE.
+002240     WRITE RO-LINE.
+002250     ADD WK-NAME-TOTAL TO WK-MONTH-TOTAL.
+002260     ADD WK-NAME-COUNT TO WK-MONTH-COUNT.
+002270     MOVE ZEROS TO WK-NAME-TOTAL WK-NAME-COUNT.
+002280 2500-EXIT.
+002290     EXIT.
+002300
+002310*****************************************************************
+002320*    2600-MONTH-BREAK - PRINT THE MONTH GRAND LINE              *
+002330*****************************************************************
+002340 2600-MONTH-BREAK.
+002350     MOVE SPACES TO WK-PRINT-LINE.
+002360     MOVE 'TOTAL FOR MONTH' TO WK-PL-NAME.
+002370     MOVE WK-MONTH(WK-PREV-MONTH) TO WK-PL-MONTH.
+002380     MOVE WK-PREV-YEAR TO WK-PL-YEAR.
+002390     MOVE WK-MONTH-COUNT TO WK-PL-COUNT.
+002400     MOVE WK-MONTH-TOTAL TO WK-PL-TOTAL.
+002410     MOVE WK-PRINT-LINE TO RO-LINE.
+002420     WRITE RO-LINE.
+002430     MOVE SPACES TO RO-LINE.
+002440     WRITE RO-LINE.
+002450     ADD WK-MONTH-TOTAL TO WK-GRAND-TOTAL.
+002460     ADD WK-MONTH-COUNT TO WK-GRAND-COUNT.
+002470     MOVE ZEROS TO WK-MONTH-TOTAL WK-MONTH-COUNT.
+002480 2600-EXIT.
+002490     EXIT.
+002500
+002510*****************************************************************
+002520*    2700-GRAND-TOTAL - PRINT THE REPORT GRAND TOTAL LINE       *
+002530*****************************************************************
+002540 2700-GRAND-TOTAL.
+002550     MOVE SPACES TO WK-PRINT-LINE.
+002560     MOVE 'GRAND TOTAL' TO WK-PL-NAME.
+002570     MOVE WK-GRAND-COUNT TO WK-PL-COUNT.
+002580     MOVE WK-GRAND-TOTAL TO WK-PL-TOTAL.
+002590     MOVE WK-PRINT-LINE TO RO-LINE.
+002600     WRITE RO-LINE.
+002610 2700-EXIT.
+002620     EXIT.
+002630
+002640*****************************************************************
+002650*    9999-FINALIZE - CLOSE THE PRINT FILE                       *
+002660*****************************************************************
+002670 9999-FINALIZE.
+002680     CLOSE REPORT-OUT.
+002690 9999-EXIT.
+002700     EXIT.
