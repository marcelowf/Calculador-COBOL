@@ -0,0 +1,331 @@
+000010*****************************************************************
+000020*    PROGRAM-ID  : CALCBAT                                      *
+000030*    AUTHOR      : J. B. FONSECA                                *
+000040*    INSTALLATION: DATA PROCESSING DEPT                         *
+000050*    DATE-WRITTEN: 09/08/2026                                   *
+000060*    PURPOSE     : UNATTENDED BATCH CALCULATION RUN. READS THE  *
+000070*                  BATCH-TXN TRANSACTION FILE ONE ROW AT A TIME,*
+000080*                  APPLIES THE SAME EDITS AND ARITHMETIC AS THE *
+000090*                  INTERACTIVE CALCULATOR, AND APPENDS EACH     *
+000100*                  POSTED CALCULATION TO CALC-LOG.              *
+000110*    MODIFICATION HISTORY                                       *
+000120*    -------------------                                        *
+000130*    09/08/2026  JBF  ORIGINAL PROGRAM.                         *
+000140*    09/08/2026  JBF  ADDED CHECKPOINT/RESTART SO AN INTERRUPTED*
+000150*                      RUN RESUMES AFTER THE LAST RECORD        *
+000160*                      PROCESSED INSTEAD OF REPOSTING IT.       *
+000170*    09/08/2026  JBF  REJECT AN OVERFLOWING MULTIPLY/DIVIDE      *
+000180*                      INSTEAD OF POSTING A TRUNCATED WK-RES.   *
+000190*    09/08/2026  JBF  TAKE WK-LEVEL FROM BT-LEVEL ON EACH        *
+000200*                      TRANSACTION INSTEAD OF RUNNING THE WHOLE  *
+000210*                      FILE AS ADM, SO A COWORKER-SUBMITTED ROW  *
+000220*                      IS STILL BLOCKED FROM MULTIPLY/DIVIDE.    *
+000230*****************************************************************
+000240 IDENTIFICATION DIVISION.
+000250 PROGRAM-ID. CALCBAT.
+000260 AUTHOR. J. B. FONSECA.
+000270 INSTALLATION. DATA PROCESSING DEPT.
+000280 DATE-WRITTEN. 09/08/2026.
+000290 DATE-COMPILED.
+000300
+000310 ENVIRONMENT DIVISION.
+000320 CONFIGURATION SECTION.
+000330 SOURCE-COMPUTER. GENERIC.
+000340 OBJECT-COMPUTER. GENERIC.
+000350 SPECIAL-NAMES.
+000360     DECIMAL-POINT IS COMMA.
+000370
+000380 INPUT-OUTPUT SECTION.
+000390 FILE-CONTROL.
+000400     SELECT BATCH-TXN ASSIGN TO 'BATCHTXN'
+000410         ORGANIZATION IS SEQUENTIAL
+000420         FILE STATUS IS WK-BATCH-STATUS.
+000430     SELECT CALC-LOG ASSIGN TO 'CALCLOG'
+000440         ORGANIZATION IS SEQUENTIAL
+000450         FILE STATUS IS WK-CALCLOG-STATUS.
+000460     SELECT CHECKPOINT-FILE ASSIGN TO 'CHECKPT'
+000470         ORGANIZATION IS SEQUENTIAL
+000480         FILE STATUS IS WK-CHKPT-STATUS.
+000490
+000500 DATA DIVISION.
+000510 FILE SECTION.
+000520 FD  BATCH-TXN
+000530     RECORDING MODE IS F
+000540     LABEL RECORDS ARE STANDARD.
+000550 COPY BATCHTX.
+000560
+000570 FD  CALC-LOG
+000580     RECORDING MODE IS F
+000590     LABEL RECORDS ARE STANDARD.
+000600 COPY CALCLOG.
+000610
+000620 FD  CHECKPOINT-FILE
+000630     RECORDING MODE IS F
+000640     LABEL RECORDS ARE STANDARD.
+000650 COPY CHKPT.
+000660
+000670 WORKING-STORAGE SECTION.
+000680 COPY WSCALC.
+000690
+000700 77  WK-BATCH-STATUS              PIC X(02) VALUE ZEROS.
+000710     88  BATCH-OK                     VALUE '00'.
+000720     88  BATCH-EOF                    VALUE '10'.
+000730
+000740 01  WK-BATCH-SWITCHES.
+000750     05  WK-SW-BATCH-OPEN         PIC X(01) VALUE 'N'.
+000760         88  BATCH-TXN-IS-OPEN        VALUE 'Y'.
+000770         88  BATCH-TXN-NOT-OPEN       VALUE 'N'.
+000780
+000790 01  WK-BATCH-COUNTS.
+000800     05  WK-BATCH-READ-COUNT      PIC 9(07) VALUE ZEROS.
+000810     05  WK-BATCH-POSTED-COUNT    PIC 9(07) VALUE ZEROS.
+000820     05  WK-BATCH-REJECTED-COUNT  PIC 9(07) VALUE ZEROS.
+000830
+000840 77  WK-CHKPT-STATUS               PIC X(02) VALUE ZEROS.
+000850     88  CHKPT-OK                     VALUE '00'.
+000860     88  CHKPT-NOT-FOUND              VALUE '35'.
+000870
+000880 01  WK-RESTART-FIELDS.
+000890     05  WK-RESTART-RRN            PIC 9(09) VALUE ZEROS.
+000900
+000910 PROCEDURE DIVISION.
+000920*****************************************************************
+000930*    0000-MAINLINE - PROGRAM CONTROL                            *
+000940*****************************************************************
+000950 0000-MAINLINE.
+000960     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000970     PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+000980         UNTIL BATCH-EOF.
+000990     PERFORM 9999-FINALIZE THRU 9999-EXIT.
+001000     STOP RUN.
+001010
+001020*****************************************************************
+001030*    1000-INITIALIZE - OPEN FILES AND PRIME THE READ            *
+001040*****************************************************************
+001050 1000-INITIALIZE.
+001060     ACCEPT WK-DATE FROM DATE YYYYMMDD.
+001070     PERFORM 1100-LOAD-CHECKPOINT THRU 1100-EXIT.
+001080     OPEN INPUT BATCH-TXN.
+001090     IF BATCH-OK
+001100         SET BATCH-TXN-IS-OPEN TO TRUE
+001110     ELSE
+001120         DISPLAY 'ERROR OPENING BATCH-TXN - STATUS '
+001130             WK-BATCH-STATUS
+001140         SET BATCH-EOF TO TRUE
+001150         GO TO 1000-EXIT
+001160     END-IF.
+001170     OPEN EXTEND CALC-LOG.
+001180     IF CALCLOG-NOT-FOUND
+001190         OPEN OUTPUT CALC-LOG
+001200     END-IF.
+001210     IF CALCLOG-OK
+001220         SET CALCLOG-IS-OPEN TO TRUE
+001230     ELSE
+001240         DISPLAY 'ERROR OPENING CALC-LOG - STATUS '
+001250             WK-CALCLOG-STATUS
+001260         SET BATCH-EOF TO TRUE
+001270         GO TO 1000-EXIT
+001280     END-IF.
+001290     IF WK-RESTART-RRN > ZEROS
+001300         DISPLAY 'RESUMING BATCH RUN AFTER RECORD '
+001310             WK-RESTART-RRN
+001320         PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT
+001330             WK-RESTART-RRN TIMES
+001340     END-IF.
+001350     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+001360 1000-EXIT.
+001370     EXIT.
+001380
+001390*****************************************************************
+001400*    1100-LOAD-CHECKPOINT - READ THE RRN OF THE LAST RECORD     *
+001410*    POSTED BY A PRIOR RUN, IF ANY, SO THE MAIN READ LOOP CAN   *
+001420*    SKIP PAST ALREADY-PROCESSED TRANSACTIONS ON RESTART.       *
+001430*****************************************************************
+001440 1100-LOAD-CHECKPOINT.
+001450     MOVE ZEROS TO WK-RESTART-RRN.
+001460     OPEN INPUT CHECKPOINT-FILE.
+001470     IF CHKPT-NOT-FOUND
+001480         GO TO 1100-EXIT
+001490     END-IF.
+001500     IF NOT CHKPT-OK
+001510         DISPLAY 'WARNING - ERROR OPENING CHECKPT - STATUS '
+001520             WK-CHKPT-STATUS
+001530         GO TO 1100-EXIT
+001540     END-IF.
+001550     READ CHECKPOINT-FILE
+001560         AT END
+001570             MOVE ZEROS TO WK-RESTART-RRN
+001580         NOT AT END
+001590             MOVE CK-LAST-RRN TO WK-RESTART-RRN
+001600     END-READ.
+001610     CLOSE CHECKPOINT-FILE.
+001620 1100-EXIT.
+001630     EXIT.
+001640
+001650*****************************************************************
+001660*    2000-PROCESS-TRANSACTION - EDIT, CALCULATE AND LOG ONE     *
+001670*    BATCH-TXN RECORD, THEN READ THE NEXT ONE.                  *
+001680*****************************************************************
+001690 2000-PROCESS-TRANSACTION.
+001700     PERFORM 2200-EDIT-TRANSACTION THRU 2200-EXIT.
+001710     IF ENTRY-IS-VALID
+001720         PERFORM 3000-CALCULATE THRU 3000-EXIT
+001730     END-IF.
+001740     IF ENTRY-IS-VALID
+001750         PERFORM 4100-LOG-CALCULATION THRU 4100-EXIT
+001760         ADD 1 TO WK-BATCH-POSTED-COUNT
+001770     ELSE
+001780         ADD 1 TO WK-BATCH-REJECTED-COUNT
+001790     END-IF.
+001800     PERFORM 4200-WRITE-CHECKPOINT THRU 4200-EXIT.
+001810     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+001820 2000-EXIT.
+001830     EXIT.
+001840
+001850*****************************************************************
+001860*    2100-READ-TRANSACTION - READ ONE TRANSACTION INTO WS       *
+001870*****************************************************************
+001880 2100-READ-TRANSACTION.
+001890     READ BATCH-TXN
+001900         AT END
+001910             SET BATCH-EOF TO TRUE
+001920         NOT AT END
+001930             ADD 1 TO WK-BATCH-READ-COUNT
+001940             MOVE BT-NAME TO WK-NAME
+001950             MOVE BT-LEVEL TO WK-LEVEL
+001960             MOVE BT-SIN TO WK-SIN
+001970             MOVE BT-N01 TO WK-N01
+001980             MOVE BT-N02 TO WK-N02
+001990     END-READ.
+002000 2100-EXIT.
+002010     EXIT.
+002020
+002030*****************************************************************
+002040*    2200-EDIT-TRANSACTION - SAME VALIDATION AS THE INTERACTIVE *
+002050*    CALCULATOR - REJECT AN INVALID LEVEL, AN ILLEGAL SIGN, A   *
+002060*    DIVIDE BY ZERO, OR AN OPERATION THE SUBMITTER'S BT-LEVEL   *
+002070*    MAY NOT RUN.                                                *
+002080*****************************************************************
+002090 2200-EDIT-TRANSACTION.
+002100     SET ENTRY-IS-VALID TO TRUE.
+002110     IF NOT (ADM OR USER OR COWORKER)
+002120         DISPLAY 'REJECTED - INVALID ACCESS LEVEL - ' WK-NAME
+002130         SET ENTRY-IS-INVALID TO TRUE
+002140     ELSE
+002150         IF NOT VALID-OPERATOR
+002160             DISPLAY 'REJECTED - INVALID OPERATOR - ' WK-NAME
+002170             SET ENTRY-IS-INVALID TO TRUE
+002180         ELSE
+002190             IF OP-DIV AND WK-N02 = ZEROS
+002200                 DISPLAY 'REJECTED - DIVIDE BY ZERO - ' WK-NAME
+002210                 SET ENTRY-IS-INVALID TO TRUE
+002220             ELSE
+002230                 PERFORM 2300-CHECK-AUTHORIZATION THRU 2300-EXIT
+002240                 IF OPERATION-DENIED
+002250                     DISPLAY 'REJECTED - NO MUL/DIV FOR COWORKER'
+002260                     DISPLAY '- ' WK-NAME
+002270                     SET ENTRY-IS-INVALID TO TRUE
+002280                 END-IF
+002290             END-IF
+002300         END-IF
+002310     END-IF.
+002320 2200-EXIT.
+002330     EXIT.
+002340
+002350*****************************************************************
+002360*    2300-CHECK-AUTHORIZATION - MULTIPLY AND DIVIDE ARE         *
+002370*    RESTRICTED TO ADM AND USER LEVELS, THE SAME RULE 2200-     *
+002380*    VALIDATE-OPERATOR ENFORCES IN BOOK.COB.                    *
+002390*****************************************************************
+002400 2300-CHECK-AUTHORIZATION.
+002410     SET OPERATION-AUTHORIZED TO TRUE.
+002420     IF (OP-MUL OR OP-DIV) AND COWORKER
+002430         SET OPERATION-DENIED TO TRUE
+002440     END-IF.
+002450 2300-EXIT.
+002460     EXIT.
+002470
+002480*****************************************************************
+002490*    3000-CALCULATE - APPLY THE REQUESTED OPERATION. A MULTIPLY *
+002500*    OR DIVIDE THAT OVERFLOWS WK-RES IS REJECTED LIKE ANY OTHER *
+002510*    BAD TRANSACTION RATHER THAN POSTED TRUNCATED.              *
+002520*****************************************************************
+002530 3000-CALCULATE.
+002540     EVALUATE TRUE
+002550         WHEN OP-ADD
+002560             COMPUTE WK-RES = WK-N01 + WK-N02
+002570         WHEN OP-SUB
+002580             COMPUTE WK-RES = WK-N01 - WK-N02
+002590         WHEN OP-MUL
+002600             COMPUTE WK-RES = WK-N01 * WK-N02
+002610                 ON SIZE ERROR
+002620                     DISPLAY 'REJECTED - RESULT OVERFLOW - '
+002630                         WK-NAME
+002640                     SET ENTRY-IS-INVALID TO TRUE
+002650             END-COMPUTE
+002660         WHEN OP-DIV
+002670             COMPUTE WK-RES = WK-N01 / WK-N02
+002680                 ON SIZE ERROR
+002690                     DISPLAY 'REJECTED - RESULT OVERFLOW - '
+002700                         WK-NAME
+002710                     SET ENTRY-IS-INVALID TO TRUE
+002720             END-COMPUTE
+002730     END-EVALUATE.
+002740 3000-EXIT.
+002750     EXIT.
+002760
+002770*****************************************************************
+002780*    4100-LOG-CALCULATION - APPEND ONE RECORD TO CALC-LOG       *
+002790*****************************************************************
+002800 4100-LOG-CALCULATION.
+002810     MOVE WK-NAME TO CL-NAME.
+002820     MOVE WK-YEAR-SYS TO CL-YEAR.
+002830     MOVE WK-MONTH-SYS TO CL-MONTH.
+002840     MOVE WK-DAY-SYS TO CL-DAY.
+002850     MOVE WK-N01 TO CL-N01.
+002860     MOVE WK-SIN TO CL-SIN.
+002870     MOVE WK-N02 TO CL-N02.
+002880     MOVE WK-RES TO CL-RES.
+002890     MOVE WK-LEVEL TO CL-LEVEL.
+002900     WRITE CL-RECORD.
+002910     IF NOT CALCLOG-OK
+002920         DISPLAY 'WARNING - CALC-LOG WRITE FAILED - STATUS '
+002930             WK-CALCLOG-STATUS
+002940     END-IF.
+002950 4100-EXIT.
+002960     EXIT.
+002970
+002980*****************************************************************
+002990*    4200-WRITE-CHECKPOINT - REWRITE CHECKPT WITH THE RRN OF    *
+003000*    THE TRANSACTION JUST DISPOSED OF (POSTED OR REJECTED), SO  *
+003010*    A RESTART NEVER REPROCESSES IT.                            *
+003020*****************************************************************
+003030 4200-WRITE-CHECKPOINT.
+003040     OPEN OUTPUT CHECKPOINT-FILE.
+003050     IF CHKPT-OK
+003060         MOVE WK-BATCH-READ-COUNT TO CK-LAST-RRN
+003070         WRITE CK-RECORD
+003080         CLOSE CHECKPOINT-FILE
+003090     ELSE
+003100         DISPLAY 'WARNING - CHECKPOINT WRITE FAILED - STATUS '
+003110             WK-CHKPT-STATUS
+003120     END-IF.
+003130 4200-EXIT.
+003140     EXIT.
+003150
+003160*****************************************************************
+003170*    9999-FINALIZE - CLOSE FILES AND REPORT THE RUN TOTALS      *
+003180*****************************************************************
+003190 9999-FINALIZE.
+003200     IF BATCH-TXN-IS-OPEN
+003210         CLOSE BATCH-TXN
+003220     END-IF.
+003230     IF CALCLOG-IS-OPEN
+003240         CLOSE CALC-LOG
+003250     END-IF.
+003260     DISPLAY 'BATCH RUN COMPLETE.'.
+003270     DISPLAY 'TRANSACTIONS READ......: ' WK-BATCH-READ-COUNT.
+003280     DISPLAY 'TRANSACTIONS POSTED....: ' WK-BATCH-POSTED-COUNT.
+003290     DISPLAY 'TRANSACTIONS REJECTED..: ' WK-BATCH-REJECTED-COUNT.
+003300 9999-EXIT.
+003310     EXIT.
