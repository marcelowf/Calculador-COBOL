@@ -0,0 +1,15 @@
+000010*****************************************************************
+000020*    COPYBOOK    : USRMAST                                      *
+000030*    PURPOSE     : RECORD LAYOUT FOR THE USER-MASTER LOGIN      *
+000040*                  FILE - ONE RECORD PER OPERATOR, KEYED BY     *
+000050*                  USR-ID, CARRYING THE NAME/LEVEL/PIN THAT     *
+000060*                  USED TO BE KEYED IN BY HAND AT LOGON.        *
+000070*    MODIFICATION HISTORY                                       *
+000080*    -------------------                                        *
+000090*    09/08/2026  JBF  ORIGINAL COPYBOOK.                        *
+000100*****************************************************************
+000110 01  USR-RECORD.
+000120     05  USR-ID                  PIC X(08).
+000130     05  USR-NAME                PIC X(20).
+000140     05  USR-LEVEL               PIC 9(02).
+000150     05  USR-PIN                 PIC X(04).
