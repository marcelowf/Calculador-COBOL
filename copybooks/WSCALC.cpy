@@ -0,0 +1,83 @@
+000010*****************************************************************
+000020*    COPYBOOK    : WSCALC                                       *
+000030*    PURPOSE     : COMMON WORKING-STORAGE FOR THE CALCULATOR    *
+000040*                  FAMILY OF PROGRAMS (BOOK, CALCBAT, MONTHREP).*
+000050*    MODIFICATION HISTORY                                       *
+000060*    -------------------                                        *
+000070*    09/08/2026  JBF  ORIGINAL COPYBOOK - OPERATOR VALIDATION.  *
+000080*    09/08/2026  JBF  ADDED CALC-LOG FILE STATUS/OPEN SWITCH.   *
+000090*    09/08/2026  JBF  ADDED AUTHORIZATION SWITCH FOR WK-LEVEL.  *
+000100*    09/08/2026  JBF  DROPPED LEADING FILLER IN WK-MONTHS-NAMES *
+000110*                      SO WK-MONTH(WK-MONTH-SYS) LINES UP WITH  *
+000120*                      THE CALENDAR MONTH (WAS OFF BY ONE).     *
+000130*    09/08/2026  JBF  WIDENED WK-N01/WK-N02 TO SIGNED, 2-DECIMAL*
+000140*                      OPERANDS TO MATCH WK-RES PRECISION.      *
+000150*    09/08/2026  JBF  ADDED WK-SW-MASK-FMT AND WK-RES-MASK-US SO*
+000160*                      A RESULT CAN BE SHOWN BRAZIL OR US STYLE.*
+000170*    09/08/2026  JBF  DROPPED WK-ERR-MSG - DECLARED BUT NEVER   *
+000180*                      USED BY ANY PROGRAM THAT COPIES THIS.    *
+000190*    09/08/2026  JBF  WIDENED WK-RES-MASK/WK-RES-MASK-US TO 7   *
+000200*                      INTEGER DIGIT POSITIONS SO THEY CAN NEVER*
+000210*                      SHOW LESS THAN WK-RES CAN LEGALLY HOLD.  *
+000220*****************************************************************
+000230 01  WK-SWITCHES.
+000240     05  WK-SW-CONTINUE          PIC X(01) VALUE 'Y'.
+000250         88  CONTINUE-PROCESSING     VALUE 'Y'.
+000260         88  STOP-PROCESSING         VALUE 'N'.
+000270     05  WK-SW-VALID-ENTRY       PIC X(01) VALUE 'N'.
+000280         88  ENTRY-IS-VALID          VALUE 'Y'.
+000290         88  ENTRY-IS-INVALID        VALUE 'N'.
+000300     05  WK-SW-CALCLOG-OPEN      PIC X(01) VALUE 'N'.
+000310         88  CALCLOG-IS-OPEN         VALUE 'Y'.
+000320         88  CALCLOG-NOT-OPEN        VALUE 'N'.
+000330     05  WK-SW-AUTHORIZED        PIC X(01) VALUE 'Y'.
+000340         88  OPERATION-AUTHORIZED    VALUE 'Y'.
+000350         88  OPERATION-DENIED        VALUE 'N'.
+000360     05  WK-SW-MASK-FMT          PIC X(01) VALUE 'B'.
+000370         88  BRAZIL-FORMAT           VALUE 'B'.
+000380         88  US-FORMAT               VALUE 'U'.
+000390
+000400 77  WK-CALCLOG-STATUS           PIC X(02) VALUE ZEROS.
+000410     88  CALCLOG-OK                  VALUE '00'.
+000420     88  CALCLOG-NOT-FOUND           VALUE '35'.
+000430
+000440 77  WK-NAME                     PIC X(20) VALUE SPACES.
+000450 77  WK-LEVEL                    PIC 9(02) VALUE ZEROS.
+000460     88  ADM                         VALUE 01.
+000470     88  USER                        VALUE 02.
+000480     88  COWORKER                    VALUE 03.
+000490
+000500 01  WK-MONTHS-NAMES.
+000510     02  WK-JAN                  PIC X(03) VALUE 'JAN'.
+000520     02  WK-FEB                  PIC X(03) VALUE 'FEB'.
+000530     02  WK-MAR                  PIC X(03) VALUE 'MAR'.
+000540     02  WK-APR                  PIC X(03) VALUE 'APR'.
+000550     02  WK-MAY                  PIC X(03) VALUE 'MAY'.
+000560     02  WK-JUN                  PIC X(03) VALUE 'JUN'.
+000570     02  WK-JUL                  PIC X(03) VALUE 'JUL'.
+000580     02  WK-AUG                  PIC X(03) VALUE 'AUG'.
+000590     02  WK-SEP                  PIC X(03) VALUE 'SEP'.
+000600     02  WK-OCT                  PIC X(03) VALUE 'OCT'.
+000610     02  WK-NOV                  PIC X(03) VALUE 'NOV'.
+000620     02  WK-DEC                  PIC X(03) VALUE 'DEC'.
+000630
+000640 01  WK-MONTHS REDEFINES WK-MONTHS-NAMES.
+000650     02  WK-MONTH                PIC X(03) OCCURS 12 TIMES.
+000660
+000670 01  WK-DATE.
+000680     03  WK-YEAR-SYS             PIC 9(04) VALUE ZEROS.
+000690     03  WK-MONTH-SYS            PIC 9(02) VALUE ZEROS.
+000700     03  WK-DAY-SYS              PIC 9(02) VALUE ZEROS.
+000710
+000720 77  WK-N01                      PIC S9(05)V99 VALUE ZEROS.
+000730 77  WK-SIN                      PIC A(01) VALUE SPACES.
+000740     88  VALID-OPERATOR              VALUE '+' '-' '*' '/'.
+000750     88  OP-ADD                      VALUE '+'.
+000760     88  OP-SUB                      VALUE '-'.
+000770     88  OP-MUL                      VALUE '*'.
+000780     88  OP-DIV                      VALUE '/'.
+000790 77  WK-N02                      PIC S9(05)V99 VALUE ZEROS.
+000800
+000810 77  WK-RES                      PIC S9(07)V99 VALUE ZEROS.
+000820 77  WK-RES-MASK                 PIC +Z.ZZZ.ZZ9,99 VALUE ZEROS.
+000830 77  WK-RES-MASK-US              PIC X(13) VALUE SPACES.
