@@ -0,0 +1,11 @@
+000010*****************************************************************
+000020*    COPYBOOK    : CHKPT                                        *
+000030*    PURPOSE     : RECORD LAYOUT FOR THE CALCBAT CHECKPOINT     *
+000040*                  FILE - HOLDS THE RELATIVE RECORD NUMBER OF   *
+000050*                  THE LAST BATCH-TXN RECORD FULLY PROCESSED.   *
+000060*    MODIFICATION HISTORY                                       *
+000070*    -------------------                                        *
+000080*    09/08/2026  JBF  ORIGINAL COPYBOOK.                        *
+000090*****************************************************************
+000100 01  CK-RECORD.
+000110     05  CK-LAST-RRN             PIC 9(09).
