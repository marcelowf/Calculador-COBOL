@@ -0,0 +1,21 @@
+000010*****************************************************************
+000020*    COPYBOOK    : CALCLOG                                      *
+000030*    PURPOSE     : RECORD LAYOUT FOR THE CALC-LOG AUDIT-TRAIL   *
+000040*                  FILE - ONE RECORD PER COMPLETED CALCULATION. *
+000050*    MODIFICATION HISTORY                                       *
+000060*    -------------------                                        *
+000070*    09/08/2026  JBF  ORIGINAL COPYBOOK.                        *
+000080*    09/08/2026  JBF  WIDENED CL-N01/CL-N02 TO MATCH THE NEW    *
+000090*                      SIGNED, 2-DECIMAL WK-N01/WK-N02 LAYOUT.  *
+000100*****************************************************************
+000110 01  CL-RECORD.
+000120     05  CL-NAME                 PIC X(20).
+000130     05  CL-DATE.
+000140         10  CL-YEAR             PIC 9(04).
+000150         10  CL-MONTH            PIC 9(02).
+000160         10  CL-DAY              PIC 9(02).
+000170     05  CL-N01                  PIC S9(05)V99.
+000180     05  CL-SIN                  PIC X(01).
+000190     05  CL-N02                  PIC S9(05)V99.
+000200     05  CL-RES                  PIC S9(07)V99.
+000210     05  CL-LEVEL                PIC 9(02).
