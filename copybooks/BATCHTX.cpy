@@ -0,0 +1,17 @@
+000010*****************************************************************
+000020*    COPYBOOK    : BATCHTX                                      *
+000030*    PURPOSE     : RECORD LAYOUT FOR THE BATCH-TXN TRANSACTION  *
+000040*                  INPUT FILE READ BY CALCBAT.                  *
+000050*    MODIFICATION HISTORY                                       *
+000060*    -------------------                                        *
+000070*    09/08/2026  JBF  ORIGINAL COPYBOOK.                        *
+000080*    09/08/2026  JBF  ADDED BT-LEVEL SO A BATCH TRANSACTION      *
+000090*                      CARRIES ITS SUBMITTER'S ACCESS LEVEL      *
+000100*                      INSTEAD OF RUNNING THE WHOLE FILE AS ADM. *
+000110*****************************************************************
+000120 01  BT-RECORD.
+000130     05  BT-NAME                 PIC X(20).
+000140     05  BT-LEVEL                PIC 9(02).
+000150     05  BT-SIN                  PIC X(01).
+000160     05  BT-N01                  PIC S9(05)V99.
+000170     05  BT-N02                  PIC S9(05)V99.
